@@ -0,0 +1,10 @@
+000010*--------------------------------------------------------------*
+000020*  Item Master record layout - shared by the entry screen      *
+000030*  program and the batch programs that read or load it.        *
+000040*--------------------------------------------------------------*
+000050 01  Item-Master-Record.
+000060     05  MF-Item-Number         Pic 9(5).
+000070     05  MF-Item-Description    Pic X(10).
+000075     05  MF-Short-Description   Pic X(5).
+000080     05  MF-Dollar-Amount       Pic 9(5)v99.
+000085     05  MF-Currency-Code       Pic X(3).
