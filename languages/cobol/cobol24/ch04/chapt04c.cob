@@ -0,0 +1,119 @@
+000010 @OPTIONS MAIN
+000020 Identification Division.
+000030 Program-Id.  Chapt04c.
+000040 Environment Division.
+000050 Configuration Section.
+000060 Source-Computer.  IBM-PC.
+000070 Object-Computer.  IBM-PC.
+000080 Input-Output Section.
+000090 File-Control.
+000100     Select Item-Master-File Assign To "ITEMMAST"
+000110         Organization Is Indexed
+000120         Access Mode Is Dynamic
+000130         Record Key Is MF-Item-Number
+000140         File Status Is WS-Item-File-Status.
+000150     Select Load-File Assign To "ITEMLOAD"
+000160         Organization Is Line Sequential
+000165         File Status Is WS-Load-Status.
+000170     Select Checkpoint-File Assign To "ITEMCKPT"
+000180         Organization Is Line Sequential
+000190         File Status Is WS-Checkpoint-Status.
+000200 Data Division.
+000210 File Section.
+000220 FD  Item-Master-File
+000230     Label Records Are Standard.
+000240 Copy itemrec.
+000250 FD  Load-File
+000260     Label Records Are Standard.
+000270 01  Load-Record.
+000280     05  LD-Item-Number         Pic 9(5).
+000290     05  LD-Item-Description    Pic X(10).
+000300     05  LD-Dollar-Amount       Pic 9(5)v99.
+000310 FD  Checkpoint-File
+000320     Label Records Are Standard.
+000330 01  Checkpoint-Record.
+000340     05  CK-Records-Processed   Pic 9(7).
+000350 Working-Storage Section.
+000360 01  WS-Item-File-Status        Pic XX.
+000365 01  WS-Load-Status             Pic XX.
+000370 01  WS-Checkpoint-Status       Pic XX.
+000380 01  WS-End-Of-File             Pic X Value "N".
+000390 01  WS-Checkpoint-Interval     Pic 9(5) Value 100.
+000400 01  WS-Restart-Count           Pic 9(7) Value Zero.
+000410 01  WS-Total-Processed         Pic 9(7) Value Zero.
+000420 01  WS-Skip-Count              Pic 9(7) Value Zero.
+000430 Procedure Division.
+000440 Chapt04c-Start.
+000450     Perform Read-Checkpoint
+000460     Perform Open-Load-Files
+000470     Perform Skip-To-Restart-Point
+000480     Perform Until WS-End-Of-File = "Y"
+000490         Read Load-File
+000500             At End
+000510                 Move "Y" to WS-End-Of-File
+000520             Not At End
+000530                 Perform Load-One-Item
+000540         End-Read
+000550     End-Perform
+000560     Move Zero to WS-Total-Processed
+000570     Perform Write-Checkpoint
+000580     Close Load-File
+000590     Close Item-Master-File
+000600     Stop Run.
+000610 Read-Checkpoint.
+000620     Move Zero to WS-Restart-Count
+000630     Open Input Checkpoint-File
+000640     If WS-Checkpoint-Status = "00"
+000650         Read Checkpoint-File
+000660             At End Continue
+000670             Not At End
+000671                 Move CK-Records-Processed to WS-Restart-Count
+000680         End-Read
+000690         Close Checkpoint-File
+000700     End-If
+000710     Move WS-Restart-Count to WS-Total-Processed.
+000720 Open-Load-Files.
+000730     Open Input Load-File
+000732     If WS-Load-Status Not = "00"
+000734         Display "Chapt04c: Load file not found"
+000736         Stop Run
+000738     End-If
+000740     Open I-O Item-Master-File
+000750     If WS-Item-File-Status Not = "00"
+000760         Open Output Item-Master-File
+000770         Close Item-Master-File
+000780         Open I-O Item-Master-File
+000790     End-If.
+000800 Skip-To-Restart-Point.
+000810     Move Zero to WS-Skip-Count
+000820     Perform Until WS-Skip-Count Not < WS-Restart-Count
+000830               Or WS-End-Of-File = "Y"
+000840         Read Load-File
+000850             At End Move "Y" to WS-End-Of-File
+000860         End-Read
+000870         Add 1 to WS-Skip-Count
+000880     End-Perform.
+000890 Load-One-Item.
+000900     Move LD-Item-Number to MF-Item-Number
+000910     Read Item-Master-File
+000920         Invalid Key
+000930             Move LD-Item-Description to MF-Item-Description
+000935             Move Spaces to MF-Short-Description
+000940             Move LD-Dollar-Amount to MF-Dollar-Amount
+000945             Move "USD" to MF-Currency-Code
+000950             Write Item-Master-Record
+000960         Not Invalid Key
+000970             Move LD-Item-Description to MF-Item-Description
+000980             Move LD-Dollar-Amount to MF-Dollar-Amount
+000990             Rewrite Item-Master-Record
+001000     End-Read
+001010     Add 1 to WS-Total-Processed
+001020     If Function Mod(WS-Total-Processed, WS-Checkpoint-Interval)
+001021         = 0
+001030         Perform Write-Checkpoint
+001040     End-If.
+001050 Write-Checkpoint.
+001060     Move WS-Total-Processed to CK-Records-Processed
+001070     Open Output Checkpoint-File
+001080     Write Checkpoint-Record
+001090     Close Checkpoint-File.
