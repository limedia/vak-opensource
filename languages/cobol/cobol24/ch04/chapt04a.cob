@@ -5,24 +5,206 @@
 000050 Configuration Section.
 000060 Source-Computer.  IBM-PC.
 000070 Object-Computer.  IBM-PC.
-000080 Data Division.
-000090 Working-Storage Section.
-000252 01  Dollar-Amount         Pic 9(5)v99 Value 12.99.
-000253 01  Item-Description      Pic X(10) Value "Gold Coins".
-000254 Screen Section.
-000255 01  Main-Screen
-000256     Blank Screen, Auto, Required,
-000257     Foreground-Color Is 7,
-000258     Background-Color Is 1.
-000259     03  Line 1 Column 35 Value "Item Entry".
-000261     03  Line 3 Column 5  Value "Item Value " Highlight Bell.
-000262     03  Line 3 Column 16 Pic $$,$$$.99 From Dollar-Amount.
-000263     03  Line 5 Column 5  Value "Item Description" Highlight.
-000264     03  Line 5 Column 22 Pic X(10) From Item-Description.
-000265     03  Line 6 Column 4  Value "Short Description" Highlight.
-000266     03  Line 6 Column 22 Pic X(5) From Item-Description
-000267                                        Justified Right.
-000285 Procedure Division.
-000286 Chapt04a-Start.
-000287     Display Main-Screen
-000460     Stop Run.
\ No newline at end of file
+000080 Input-Output Section.
+000090 File-Control.
+000100     Select Item-Master-File Assign To "ITEMMAST"
+000110         Organization Is Indexed
+000120         Access Mode Is Dynamic
+000130         Record Key Is MF-Item-Number
+000140         File Status Is WS-Item-File-Status.
+000150     Select Audit-Log-File Assign To "ITEMAUDT"
+000160         Organization Is Line Sequential.
+000170 Data Division.
+000180 File Section.
+000190 FD  Item-Master-File
+000200     Label Records Are Standard.
+000210 Copy itemrec.
+000220 FD  Audit-Log-File
+000230     Label Records Are Standard.
+000240 Copy auditrec.
+000250 Working-Storage Section.
+000260 01  WS-Item-File-Status   Pic XX.
+000270 01  Item-Number           Pic 9(5) Value Zeros.
+000280 01  Dollar-Amount         Pic 9(5)v99 Value 12.99.
+000290 01  Item-Description      Pic X(10) Value "Gold Coins".
+000295 01  Short-Description     Pic X(5)  Value "Gold".
+000300 01  Max-Reasonable-Value  Pic 9(5)v99 Value 50000.00.
+000310 01  WS-Entry-Valid        Pic X Value "N".
+000320 01  WS-Error-Message      Pic X(40) Value Spaces.
+000330 01  WS-Another-Item       Pic X Value "Y".
+000340 01  WS-Item-Count         Pic 9(5) Value Zero.
+000350 01  WS-Batch-Total        Pic 9(7)v99 Value Zero.
+000360 01  High-Value-Threshold  Pic 9(5)v99 Value 500.00.
+000370 01  WS-Amount-Fg-Color    Pic 9 Value 7.
+000380 01  WS-Operator-Id        Pic X(8).
+000390 01  WS-Audit-Date         Pic 9(8).
+000400 01  WS-Audit-Time         Pic 9(8).
+000410 01  WS-Old-Description    Pic X(10).
+000420 01  WS-Old-Dollar-Amount  Pic 9(5)v99.
+000421 01  Currency-Code         Pic X(3) Value "USD".
+000422 01  WS-Amount-Edited      Pic ZZZ,ZZ9.99.
+000423 01  WS-Formatted-Amount   Pic X(15).
+000424 01  WS-Confirm-Key        Pic X.
+000425 01  WS-Batch-Currency     Pic X(3) Value Spaces.
+000426 01  WS-Batch-Mixed-Ccy    Pic X Value "N".
+000427 01  WS-Batch-Ccy-Note     Pic X(12) Value Spaces.
+000430 Screen Section.
+000440 01  Main-Screen
+000450     Blank Screen, Auto, Required,
+000460     Foreground-Color Is 7,
+000470     Background-Color Is 1.
+000480     03  Line 1 Column 5  Value "Operator" Highlight.
+000490     03  Line 1 Column 14 Pic X(8) To WS-Operator-Id.
+000500     03  Line 1 Column 35 Value "Item Entry".
+000510     03  Line 2 Column 5  Value "Item Number" Highlight.
+000520     03  Line 2 Column 18 Pic 9(5) To Item-Number.
+000530     03  Line 3 Column 5  Value "Item Value " Highlight Bell.
+000540     03  Line 3 Column 16 Pic 9(5)v99 To Dollar-Amount
+000550         Foreground-Color Is WS-Amount-Fg-Color Bell.
+000552     03  Line 3 Column 30 Value "Currency" Highlight.
+000554     03  Line 3 Column 39 Pic X(3) To Currency-Code.
+000556     03  Line 4 Column 5  Value "Formatted Value" Highlight.
+000558     03  Line 4 Column 22 Pic X(15) From WS-Formatted-Amount.
+000560     03  Line 5 Column 5  Value "Item Description" Highlight.
+000570     03  Line 5 Column 22 Pic X(10) To Item-Description.
+000580     03  Line 6 Column 4  Value "Short Description" Highlight.
+000590     03  Line 6 Column 22 Pic X(5) To Short-Description.
+000610     03  Line 8 Column 5  Pic X(40) From WS-Error-Message
+000620                                        Highlight.
+000625 01  Confirm-Screen.
+000626     03  Line 10 Column 5  Value "Press Enter to continue"
+000627                                   Highlight.
+000628     03  Line 10 Column 35 Pic X To WS-Confirm-Key.
+000630 01  Batch-Status-Screen
+000640     Blank Screen, Auto, Required,
+000650     Foreground-Color Is 7,
+000660     Background-Color Is 1.
+000670     03  Line 1 Column 30 Value "Batch Status".
+000680     03  Line 3 Column 5  Value "Items Entered" Highlight.
+000690     03  Line 3 Column 20 Pic ZZZZ9 From WS-Item-Count.
+000700     03  Line 4 Column 5  Value "Batch Total" Highlight.
+000710     03  Line 4 Column 20 Pic $$$,$$$,$$9.99
+000720                                   From WS-Batch-Total.
+000722     03  Line 4 Column 36 Pic X(12) From WS-Batch-Ccy-Note.
+000730     03  Line 6 Column 5  Value "Enter another item (Y/N)"
+000740                                   Highlight.
+000750     03  Line 6 Column 31 Pic X To WS-Another-Item.
+000760 Procedure Division.
+000770 Chapt04a-Start.
+000780     Perform Open-Item-Master-File
+000790     Open Extend Audit-Log-File
+000800     Move "Y" to WS-Another-Item
+000810     Perform Until WS-Another-Item Not = "Y"
+000820         Perform Get-Valid-Item-Entry
+000830         Perform Save-Item-Record
+000840         Add 1 to WS-Item-Count
+000850         Add Dollar-Amount to WS-Batch-Total
+000855         Perform Track-Batch-Currency
+000860         Display Batch-Status-Screen
+000870         Accept Batch-Status-Screen
+000880     End-Perform
+000890     Close Item-Master-File
+000900     Close Audit-Log-File
+000910     Stop Run.
+000920 Get-Valid-Item-Entry.
+000930     Move "N" to WS-Entry-Valid
+000940     Perform Until WS-Entry-Valid = "Y"
+000950         Display Main-Screen
+000960         Accept Main-Screen
+000970         Move "Y" to WS-Entry-Valid
+000980         Evaluate True
+000990             When Dollar-Amount = Zero
+001000                 Move "Item Value may not be zero"
+001010                     to WS-Error-Message
+001020                 Move "N" to WS-Entry-Valid
+001030             When Dollar-Amount > Max-Reasonable-Value
+001040                 Move "Item Value is too large"
+001050                     to WS-Error-Message
+001060                 Move "N" to WS-Entry-Valid
+001070             When Item-Description = Spaces
+001080                 Move "Item Description may not be blank"
+001090                     to WS-Error-Message
+001100                 Move "N" to WS-Entry-Valid
+001110             When Other
+001120                 Move Spaces to WS-Error-Message
+001130         End-Evaluate
+001140     End-Perform
+001150     Perform Set-Amount-Highlight
+001152     Perform Format-Amount-Display
+001160     Display Main-Screen
+001162     Display Confirm-Screen
+001164     Accept Confirm-Screen.
+001170 Set-Amount-Highlight.
+001180     If Dollar-Amount > High-Value-Threshold
+001190         Move 4 to WS-Amount-Fg-Color
+001200     Else
+001210         Move 7 to WS-Amount-Fg-Color
+001220     End-If.
+001222 Format-Amount-Display.
+001224     Move Dollar-Amount to WS-Amount-Edited
+001225     Move Spaces to WS-Formatted-Amount
+001226     Evaluate Currency-Code
+001228         When "USD"
+001230             String "$" Delimited By Size
+001232                 WS-Amount-Edited Delimited By Size
+001234                 Into WS-Formatted-Amount
+001236         When "GBP"
+001238             String "GBP " Delimited By Size
+001240                 WS-Amount-Edited Delimited By Size
+001242                 Into WS-Formatted-Amount
+001244         When Other
+001246             String WS-Amount-Edited Delimited By Size
+001248                 " " Delimited By Size
+001250                 Currency-Code Delimited By Size
+001252                 Into WS-Formatted-Amount
+001254     End-Evaluate.
+001256 Track-Batch-Currency.
+001258     If WS-Batch-Currency = Spaces
+001260         Move Currency-Code to WS-Batch-Currency
+001262         Move Currency-Code to WS-Batch-Ccy-Note
+001264     Else
+001266         If Currency-Code Not = WS-Batch-Currency
+001268             Move "Y" to WS-Batch-Mixed-Ccy
+001270             Move "(mixed ccy)" to WS-Batch-Ccy-Note
+001272         End-If
+001274     End-If.
+001280 Open-Item-Master-File.
+001290     Open I-O Item-Master-File
+001300     If WS-Item-File-Status Not = "00"
+001310         Open Output Item-Master-File
+001320         Close Item-Master-File
+001330         Open I-O Item-Master-File
+001340     End-If.
+001350 Save-Item-Record.
+001360     Move Item-Number to MF-Item-Number
+001370     Read Item-Master-File
+001380         Invalid Key
+001390             Move Spaces to WS-Old-Description
+001400             Move Zero to WS-Old-Dollar-Amount
+001410             Move Item-Description to MF-Item-Description
+001420             Move Short-Description to MF-Short-Description
+001430             Move Dollar-Amount to MF-Dollar-Amount
+001440             Move Currency-Code to MF-Currency-Code
+001450             Write Item-Master-Record
+001460         Not Invalid Key
+001470             Move MF-Item-Description to WS-Old-Description
+001480             Move MF-Dollar-Amount to WS-Old-Dollar-Amount
+001490             Move Item-Description to MF-Item-Description
+001500             Move Short-Description to MF-Short-Description
+001510             Move Dollar-Amount to MF-Dollar-Amount
+001520             Move Currency-Code to MF-Currency-Code
+001530             Rewrite Item-Master-Record
+001540     End-Read
+001550     Perform Write-Audit-Record.
+001560 Write-Audit-Record.
+001570     Accept WS-Audit-Date From Date YYYYMMDD
+001580     Accept WS-Audit-Time From Time
+001590     Move WS-Operator-Id to AL-Operator-Id
+001600     Move WS-Audit-Date to AL-Audit-Date
+001610     Move WS-Audit-Time to AL-Audit-Time
+001620     Move Item-Number to AL-Item-Number
+001630     Move WS-Old-Description to AL-Old-Description
+001640     Move WS-Old-Dollar-Amount to AL-Old-Dollar-Amount
+001650     Move Item-Description to AL-New-Description
+001660     Move Dollar-Amount to AL-New-Dollar-Amount
+001670     Write Audit-Log-Record.
