@@ -0,0 +1,13 @@
+000010*--------------------------------------------------------------*
+000020*  Audit Log record layout - one record per add or change      *
+000030*  made to the Item Master through the entry screen.            *
+000040*--------------------------------------------------------------*
+000050 01  Audit-Log-Record.
+000060     05  AL-Operator-Id          Pic X(8).
+000070     05  AL-Audit-Date           Pic 9(8).
+000080     05  AL-Audit-Time           Pic 9(8).
+000090     05  AL-Item-Number          Pic 9(5).
+000100     05  AL-Old-Description      Pic X(10).
+000110     05  AL-Old-Dollar-Amount    Pic 9(5)v99.
+000120     05  AL-New-Description      Pic X(10).
+000130     05  AL-New-Dollar-Amount    Pic 9(5)v99.
