@@ -0,0 +1,128 @@
+000010 @OPTIONS MAIN
+000020 Identification Division.
+000030 Program-Id.  Chapt04b.
+000040 Environment Division.
+000050 Configuration Section.
+000060 Source-Computer.  IBM-PC.
+000070 Object-Computer.  IBM-PC.
+000080 Input-Output Section.
+000090 File-Control.
+000100     Select Item-Master-File Assign To "ITEMMAST"
+000110         Organization Is Indexed
+000120         Access Mode Is Sequential
+000130         Record Key Is MF-Item-Number
+000140         File Status Is WS-Item-File-Status.
+000150     Select Report-File Assign To "ITEMLIST"
+000160         Organization Is Line Sequential.
+000170 Data Division.
+000180 File Section.
+000190 FD  Item-Master-File
+000200     Label Records Are Standard.
+000210 Copy itemrec.
+000220 FD  Report-File
+000230     Label Records Are Standard.
+000240 01  Report-Line               Pic X(80).
+000250 Working-Storage Section.
+000260 01  WS-Item-File-Status       Pic XX.
+000270 01  WS-End-Of-File            Pic X Value "N".
+000280 01  WS-Grand-Total            Pic 9(7)v99 Value Zero.
+000282 01  WS-Report-Currency        Pic X(3) Value Spaces.
+000284 01  WS-Mixed-Currency         Pic X Value "N".
+000286 01  WS-D-Amount-Edited        Pic ZZZ,ZZ9.99.
+000288 01  WS-T-Amount-Edited        Pic Z,ZZZ,ZZ9.99.
+000290 01  WS-Heading-Line.
+000300     05  Filler                Pic X(10) Value "Item No.".
+000310     05  Filler                Pic X(14) Value "Description".
+000320     05  Filler                Pic X(14) Value "Dollar Amount".
+000325     05  Filler                Pic X(3)  Value "Ccy".
+000330 01  WS-Detail-Line.
+000340     05  WS-D-Item-Number      Pic ZZZZ9.
+000350     05  Filler                Pic X(5)  Value Spaces.
+000360     05  WS-D-Item-Description Pic X(10).
+000370     05  Filler                Pic X(4)  Value Spaces.
+000380     05  WS-D-Formatted-Amount Pic X(15).
+000382     05  Filler                Pic X(1)  Value Space.
+000384     05  WS-D-Currency-Code    Pic X(3).
+000390 01  WS-Total-Line.
+000400     05  Filler                Pic X(15) Value "Grand Total".
+000410     05  Filler                Pic X(14) Value Spaces.
+000420     05  WS-T-Formatted-Total  Pic X(24).
+000430 Procedure Division.
+000440 Chapt04b-Start.
+000450     Open Input Item-Master-File
+000452     If WS-Item-File-Status Not = "00"
+000454         Display "Chapt04b: Item Master file not found"
+000456         Stop Run
+000458     End-If
+000460     Open Output Report-File
+000470     Write Report-Line From WS-Heading-Line
+000480     Read Item-Master-File Next Record
+000490         At End Move "Y" to WS-End-Of-File
+000500     End-Read
+000510     Perform Until WS-End-Of-File = "Y"
+000520         Perform Write-Detail-Line
+000530         Add MF-Dollar-Amount to WS-Grand-Total
+000540         Read Item-Master-File Next Record
+000550             At End Move "Y" to WS-End-Of-File
+000560         End-Read
+000570     End-Perform
+000580     Perform Format-Grand-Total
+000590     Write Report-Line From WS-Total-Line
+000600     Close Item-Master-File
+000610     Close Report-File
+000620     Stop Run.
+000630 Write-Detail-Line.
+000640     Move MF-Item-Number to WS-D-Item-Number
+000650     Move MF-Item-Description to WS-D-Item-Description
+000660     Move MF-Currency-Code to WS-D-Currency-Code
+000670     Perform Format-Detail-Amount
+000680     If WS-Report-Currency = Spaces
+000690         Move MF-Currency-Code to WS-Report-Currency
+000700     Else
+000710         If MF-Currency-Code Not = WS-Report-Currency
+000720             Move "Y" to WS-Mixed-Currency
+000730         End-If
+000740     End-If
+000750     Write Report-Line From WS-Detail-Line.
+000760 Format-Detail-Amount.
+000770     Move MF-Dollar-Amount to WS-D-Amount-Edited
+000780     Move Spaces to WS-D-Formatted-Amount
+000790     Evaluate MF-Currency-Code
+000800         When "USD"
+000810             String "$" Delimited By Size
+000820                 WS-D-Amount-Edited Delimited By Size
+000830                 Into WS-D-Formatted-Amount
+000840         When "GBP"
+000850             String "GBP " Delimited By Size
+000860                 WS-D-Amount-Edited Delimited By Size
+000870                 Into WS-D-Formatted-Amount
+000880         When Other
+000890             String WS-D-Amount-Edited Delimited By Size
+000900                 " " Delimited By Size
+000910                 MF-Currency-Code Delimited By Size
+000920                 Into WS-D-Formatted-Amount
+000930     End-Evaluate.
+000940 Format-Grand-Total.
+000950     Move WS-Grand-Total to WS-T-Amount-Edited
+000960     Move Spaces to WS-T-Formatted-Total
+000970     If WS-Mixed-Currency = "Y"
+000980         String WS-T-Amount-Edited Delimited By Size
+000990             " (mixed ccy)" Delimited By Size
+001000             Into WS-T-Formatted-Total
+001010     Else
+001020         Evaluate WS-Report-Currency
+001030             When "USD"
+001040                 String "$" Delimited By Size
+001050                     WS-T-Amount-Edited Delimited By Size
+001060                     Into WS-T-Formatted-Total
+001070             When "GBP"
+001080                 String "GBP " Delimited By Size
+001090                     WS-T-Amount-Edited Delimited By Size
+001100                     Into WS-T-Formatted-Total
+001110             When Other
+001120                 String WS-T-Amount-Edited Delimited By Size
+001130                     " " Delimited By Size
+001140                     WS-Report-Currency Delimited By Size
+001150                     Into WS-T-Formatted-Total
+001160         End-Evaluate
+001170     End-If.
